@@ -1,22 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 銀行システム.
+       AUTHOR. 勘定系システム開発チーム.
+       DATE-WRITTEN. 2024-04-01.
+       DATE-COMPILED.
+      *>-----------------------------------------------------------
+      *> 変更履歴
+      *>   2026-08-09  SK  口座マスタファイル化(複数口座対応)
+      *>   2026-08-09  SK  取引履歴ジャーナルへの記帳を追加
+      *>   2026-08-09  SK  連携口座への振替による残高不足時の補填を追加
+      *>   2026-08-09  SK  チェックポイント/リスタート対応を追加
+      *>   2026-08-09  SK  取引金額の入力検証(0円/上限/数値チェック)を追加
+      *>   2026-08-09  SK  定期預金の満期日前引き出し制限を追加
+      *>   2026-08-09  SK  1日あたりの出金限度額チェックを追加
+      *>   2026-08-09  SK  暗証番号による本人確認を追加
+      *>-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "KOZASEL.cpy".
+           COPY "TORISEL.cpy".
 
        DATA DIVISION.
+       FILE SECTION.
+           COPY "KOZAFD.cpy".
+           COPY "KOZAREC.cpy".
+
+           COPY "TORIFD.cpy".
+           COPY "TORIREC.cpy".
+
        WORKING-STORAGE SECTION.
-       01 口座残高            PIC 9(9) VALUE 0.
+           COPY "FILESTAT.cpy".
+
        01 ユーザー選択          PIC 9 VALUE 0.
-       01 取引金額            PIC 9(9).
+       01 入力取引金額          PIC 9(9).
        01 終了フラグ           PIC X VALUE 'N'.
 
+       01 入力口座番号          PIC 9(7).
+       01 口座有無フラグ         PIC X(1) VALUE 'N'.
+           88 口座有り              VALUE 'Y'.
+           88 口座無し              VALUE 'N'.
+
+       01 新規口座種別入力        PIC 9.
+       01 新規暗証番号入力        PIC 9(4).
+       01 新規連携口座入力        PIC 9(7).
+       01 新規限度額入力         PIC 9(9).
+       01 新規満期日入力         PIC 9(8).
+       01 新規初回預入額         PIC 9(9).
+
+       01 記帳金額            PIC 9(9).
+       01 記帳相手口座番号        PIC 9(7) VALUE 0.
+
+       01 不足額             PIC 9(9).
+       01 主口座番号退避         PIC 9(7).
+       01 連携口座有無フラグ       PIC X(1) VALUE 'N'.
+           88 連携口座有り            VALUE 'Y'.
+           88 連携口座無し            VALUE 'N'.
+
+       01 処理中設定金額         PIC 9(9).
+       01 処理中設定相手口座番号     PIC 9(7).
+       01 出金判定金額          PIC 9(9).
+       01 回復終了フラグ         PIC X(1) VALUE 'N'.
+           88 回復終了              VALUE 'Y'.
+
+       01 金額入力バッファ        PIC X(9) JUSTIFIED RIGHT.
+       01 上限金額            PIC 9(9) VALUE 10000000.
+       01 金額入力OKフラグ       PIC X(1) VALUE 'N'.
+           88 金額入力OK            VALUE 'Y'.
+
+       01 本日日付            PIC 9(8).
+
+       01 出金予定累計          PIC 9(9).
+
+       01 入力暗証番号          PIC 9(4).
+       01 認証失敗上限          PIC 9(2) VALUE 3.
+       01 認証OKフラグ         PIC X(1) VALUE 'N'.
+           88 認証OK               VALUE 'Y'.
+
+       01 口座種別入力OKフラグ      PIC X(1) VALUE 'N'.
+           88 口座種別入力OK           VALUE 'Y'.
+
+       01 連携口座入力OKフラグ      PIC X(1) VALUE 'N'.
+           88 連携口座入力OK           VALUE 'Y'.
+
        PROCEDURE DIVISION.
 
        メイン手続き.
+           PERFORM ファイルオープン処理
+           PERFORM 起動時回復処理
+
            PERFORM UNTIL 終了フラグ = 'Y'
                DISPLAY '--- 銀行システム ---'
                DISPLAY '1. 預金'
                DISPLAY '2. 引き出し'
                DISPLAY '3. 残高照会'
                DISPLAY '4. 終了'
+               DISPLAY '5. 新規口座開設'
                ACCEPT ユーザー選択
 
                EVALUATE ユーザー選択
@@ -28,29 +107,487 @@
                        PERFORM 残高照会手続き
                    WHEN 4
                        MOVE 'Y' TO 終了フラグ
+                   WHEN 5
+                       PERFORM 新規口座開設手続き
                    WHEN OTHER
                        DISPLAY '無効な選択です。もう一度選んでください。'
                END-EVALUATE
-           END-PERFORM.
+           END-PERFORM
+
+           PERFORM ファイルクローズ処理
 
            DISPLAY 'ご利用ありがとうございました。'.
            STOP RUN.
 
+       ファイルオープン処理.
+           OPEN I-O 口座マスタファイル
+           IF 口座マスタ状態 = '35'
+               OPEN OUTPUT 口座マスタファイル
+               CLOSE 口座マスタファイル
+               OPEN I-O 口座マスタファイル
+           END-IF.
+
+       ファイルクローズ処理.
+           CLOSE 口座マスタファイル.
+
+      *>-----------------------------------------------------------
+      *> 前回異常終了時に処理中のまま残っている口座を検出し、
+      *> 処理中区分/処理中取引種別/処理中取引金額 の再開マーカーを
+      *> 元に未完了分を復旧する。口座マスタを索引順に全件走査する。
+      *>-----------------------------------------------------------
+       起動時回復処理.
+           ACCEPT 本日日付 FROM DATE YYYYMMDD
+           MOVE LOW-VALUES TO 口座番号
+           START 口座マスタファイル KEY IS NOT LESS THAN 口座番号
+               INVALID KEY
+                   SET 回復終了 TO TRUE
+           END-START
+
+           IF NOT 回復終了
+               PERFORM 回復対象読込
+           END-IF
+
+           PERFORM 口座回復確認 UNTIL 回復終了.
+
+       回復対象読込.
+           READ 口座マスタファイル NEXT RECORD
+               AT END
+                   SET 回復終了 TO TRUE
+           END-READ.
+
+      *>-----------------------------------------------------------
+      *> 残高を復旧した後、処理中取引種別/処理中取引金額/処理中相手
+      *> 口座番号を基に取引履歴へも記帳する(取引履歴追記はこの直後
+      *> に処理中区分をクリアする前に呼び出す)。引出取引・振替出金
+      *> 取引の復旧分は、当日分の出金累計(要望008)からも漏れない
+      *> よう出金累計更新を合わせて行う。
+      *>-----------------------------------------------------------
+       口座回復確認.
+           IF 取引処理中
+               DISPLAY '未完了の取引を復旧します。口座番号: ' 口座番号
+               EVALUATE 処理中取引種別
+                   WHEN '02'
+                       SUBTRACT 処理中取引金額 FROM 口座残高
+                   WHEN '04'
+                       SUBTRACT 処理中取引金額 FROM 口座残高
+                   WHEN OTHER
+                       ADD 処理中取引金額 TO 口座残高
+               END-EVALUATE
+               MOVE 処理中取引種別 TO 取引区分 OF 取引履歴レコード
+               MOVE 処理中取引金額 TO 記帳金額
+               MOVE 処理中相手口座番号 TO 記帳相手口座番号
+               SET 取引処理無し TO TRUE
+               MOVE 0 TO 処理中取引金額
+               MOVE 0 TO 処理中相手口座番号
+               MOVE SPACES TO 処理中取引種別
+               IF 引出取引 OR 振替出金取引
+                   MOVE 記帳金額 TO 出金判定金額
+                   PERFORM 出金累計更新
+               ELSE
+                   REWRITE 口座マスタレコード
+               END-IF
+               PERFORM 取引履歴追記
+           END-IF
+           PERFORM 回復対象読込.
+
+      *>-----------------------------------------------------------
+      *> 口座残高を変更する直前に、処理中区分/処理中取引種別/
+      *> 処理中取引金額 を口座マスタへ書き込み、再開用のマーカーと
+      *> する(実際の残高はまだ変更しない)。
+      *>-----------------------------------------------------------
+       取引開始マーク.
+           MOVE 処理中設定金額 TO 処理中取引金額
+           MOVE 処理中設定相手口座番号 TO 処理中相手口座番号
+           MOVE 取引区分 OF 取引履歴レコード TO 処理中取引種別
+           SET 取引処理中 TO TRUE
+           REWRITE 口座マスタレコード.
+
+      *>-----------------------------------------------------------
+      *> 残高変更後に再開用マーカーを解除する。このREWRITEが完了
+      *> して初めて当該取引は確定したものとみなす。
+      *>-----------------------------------------------------------
+       取引完了マーク.
+           SET 取引処理無し TO TRUE
+           MOVE 0 TO 処理中取引金額
+           MOVE 0 TO 処理中相手口座番号
+           MOVE SPACES TO 処理中取引種別
+           REWRITE 口座マスタレコード.
+
+       取引履歴追記.
+           OPEN EXTEND 取引履歴ファイル
+           IF 取引履歴状態 = '35'
+               OPEN OUTPUT 取引履歴ファイル
+               CLOSE 取引履歴ファイル
+               OPEN EXTEND 取引履歴ファイル
+           END-IF
+           MOVE 口座番号 TO 取引口座番号
+           ACCEPT 取引日 FROM DATE YYYYMMDD
+           ACCEPT 取引時刻 FROM TIME
+           MOVE 記帳金額 TO 取引金額 OF 取引履歴レコード
+           MOVE 口座残高 TO 取引後残高
+           MOVE 記帳相手口座番号 TO 相手口座番号
+           WRITE 取引履歴レコード
+           CLOSE 取引履歴ファイル.
+
+      *>-----------------------------------------------------------
+      *> 取引金額を入力させ、数値であること・0円でないこと・
+      *> 上限金額以下であることを確認できるまで再入力させる。
+      *>-----------------------------------------------------------
+       取引金額入力.
+           MOVE 'N' TO 金額入力OKフラグ
+           PERFORM 取引金額入力チェック UNTIL 金額入力OK.
+
+       取引金額入力チェック.
+           DISPLAY '取引金額を入力してください(1~' 上限金額 '): '
+           ACCEPT 金額入力バッファ
+           INSPECT 金額入力バッファ REPLACING LEADING SPACE BY '0'
+           IF 金額入力バッファ IS NUMERIC
+               MOVE 金額入力バッファ TO 入力取引金額
+               IF 入力取引金額 = 0
+                   DISPLAY '金額に0は指定できません。もう一度入力してください。'
+               ELSE
+                   IF 入力取引金額 > 上限金額
+                       DISPLAY '上限金額を超えています。もう一度入力してください。'
+                   ELSE
+                       SET 金額入力OK TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY '数値で入力してください。'
+           END-IF.
+
+       口座番号入力.
+           DISPLAY '口座番号を入力してください: '
+           ACCEPT 入力口座番号
+           MOVE 入力口座番号 TO 口座番号
+           READ 口座マスタファイル
+               INVALID KEY
+                   DISPLAY '指定された口座番号は存在しません。'
+                   SET 口座無し TO TRUE
+               NOT INVALID KEY
+                   SET 口座有り TO TRUE
+           END-READ.
+
        預金手続き.
-           DISPLAY '預金額を入力してください: '
-           ACCEPT 取引金額
-           ADD 取引金額 TO 口座残高
-           DISPLAY '預金が完了しました。'.
+           PERFORM 口座番号入力
+           IF 口座有り
+               PERFORM 暗証番号認証
+               IF 認証OK
+                   PERFORM 取引金額入力
+                   SET 預金取引 TO TRUE
+                   MOVE 入力取引金額 TO 処理中設定金額
+                   MOVE 0 TO 処理中設定相手口座番号
+                   PERFORM 取引開始マーク
+                   ADD 入力取引金額 TO 口座残高
+                   PERFORM 取引完了マーク
+                   MOVE 入力取引金額 TO 記帳金額
+                   MOVE 0 TO 記帳相手口座番号
+                   PERFORM 取引履歴追記
+                   DISPLAY '預金が完了しました。'
+               END-IF
+           END-IF.
 
        引き出し手続き.
-           DISPLAY '引き出し額を入力してください: '
-           ACCEPT 取引金額
-           IF 取引金額 > 口座残高
+           PERFORM 口座番号入力
+           IF 口座有り
+               PERFORM 暗証番号認証
+               IF 認証OK
+                   ACCEPT 本日日付 FROM DATE YYYYMMDD
+                   IF 定期預金口座 AND 満期日 > 本日日付
+                       DISPLAY '定期預金は満期日(' 満期日 ')まで引き出しできません。'
+                   ELSE
+                       PERFORM 取引金額入力
+                       MOVE 入力取引金額 TO 出金判定金額
+                       PERFORM 出金予定累計算出
+                       IF 出金予定累計 > 出金限度額
+                           DISPLAY '1日あたりの出金限度額(' 出金限度額
+                               '円)を超えるため、引き出しできません。'
+                       ELSE
+                           IF 入力取引金額 > 口座残高
+                               PERFORM 連携口座振替出金
+                           ELSE
+                               SET 引出取引 TO TRUE
+                               MOVE 入力取引金額 TO 処理中設定金額
+                               MOVE 0 TO 処理中設定相手口座番号
+                               PERFORM 取引開始マーク
+                               SUBTRACT 入力取引金額 FROM 口座残高
+                               PERFORM 取引完了マーク
+                               MOVE 入力取引金額 TO 記帳金額
+                               MOVE 0 TO 記帳相手口座番号
+                               PERFORM 取引履歴追記
+                               MOVE 入力取引金額 TO 出金判定金額
+                               PERFORM 出金累計更新
+                               DISPLAY '引き出しが完了しました。'
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> 口座番号入力で特定された口座について暗証番号による本人
+      *> 確認を行う。ロック中の口座は即座に拒否し、規定回数
+      *> (認証失敗上限)連続して誤った場合は口座をロックする。
+      *>-----------------------------------------------------------
+       暗証番号認証.
+           MOVE 'N' TO 認証OKフラグ
+           IF 口座ロック中
+               DISPLAY 'この口座はロックされています。お取引できません。'
+           ELSE
+               PERFORM 暗証番号入力チェック UNTIL 認証OK OR 口座ロック中
+           END-IF.
+
+       暗証番号入力チェック.
+           DISPLAY '暗証番号を入力してください: '
+           ACCEPT 入力暗証番号
+           IF 入力暗証番号 = 暗証番号
+               SET 認証OK TO TRUE
+               MOVE 0 TO 認証失敗回数
+               REWRITE 口座マスタレコード
+           ELSE
+               ADD 1 TO 認証失敗回数
+               IF 認証失敗回数 >= 認証失敗上限
+                   SET 口座ロック中 TO TRUE
+                   REWRITE 口座マスタレコード
+                   DISPLAY '暗証番号を' 認証失敗上限
+                       '回連続して間違えたため、口座をロックしました。'
+               ELSE
+                   REWRITE 口座マスタレコード
+                   DISPLAY '暗証番号が違います。もう一度入力してください。'
+               END-IF
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> 現在読み込まれている口座(主口座とは限らない。連携口座振替
+      *> 出金では連携口座自身に対しても呼び出す)が持つ出金累計日/
+      *> 出金累計額(当日分の出金累計)を使って、出金判定金額を
+      *> 加えた場合の当日出金予定累計を求める。連携口座からの補填で
+      *> 賄われた分もその連携口座自身の出金累計としてそのまま累計
+      *> するため、連携口座振替を繰り返しても1日あたりの出金限度額
+      *> チェックを回避できない(取引履歴を口座番号で集計する方式
+      *> だと、連携口座補填分が連携口座側の取引として記帳され主口座
+      *> の集計から漏れてしまうため、専用の累計項目に切り替えて
+      *> いる)。
+      *>-----------------------------------------------------------
+       出金予定累計算出.
+           IF 出金累計日 = 本日日付
+               ADD 出金判定金額 TO 出金累計額 GIVING 出金予定累計
+           ELSE
+               MOVE 出金判定金額 TO 出金予定累計
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> 出金(現在読み込まれている口座からの引出取引・振替出金
+      *> 取引)が確定した後、その口座自身の出金累計日/出金累計額を
+      *> 更新する。日付が変わっていれば累計をリセットする。
+      *>-----------------------------------------------------------
+       出金累計更新.
+           IF 出金累計日 NOT = 本日日付
+               MOVE 本日日付 TO 出金累計日
+               MOVE 出金判定金額 TO 出金累計額
+           ELSE
+               ADD 出金判定金額 TO 出金累計額
+           END-IF
+           REWRITE 口座マスタレコード.
+
+      *>-----------------------------------------------------------
+      *> 主口座の残高不足分を連携口座から自動的に補填する。連携口座
+      *> が無い・主口座自身を指している・ロック中・満期未到来の
+      *> 定期預金・残高不足・連携口座自身の1日あたりの出金限度額
+      *> 超過、のいずれかに該当する場合は補填せず引き出しそのものを
+      *> 拒否する。
+      *>-----------------------------------------------------------
+       連携口座振替出金.
+           MOVE 口座番号 TO 主口座番号退避
+           IF 連携口座番号 = 0 OR 連携口座番号 = 主口座番号退避
                DISPLAY '残高が不足しています。'
            ELSE
-               SUBTRACT 取引金額 FROM 口座残高
-               DISPLAY '引き出しが完了しました。'
+               SUBTRACT 口座残高 FROM 入力取引金額 GIVING 不足額
+
+               MOVE 連携口座番号 TO 口座番号
+               READ 口座マスタファイル
+                   INVALID KEY
+                       SET 連携口座無し TO TRUE
+                   NOT INVALID KEY
+                       SET 連携口座有り TO TRUE
+               END-READ
+
+               IF 連携口座無し OR 口座ロック中
+                       OR (定期預金口座 AND 満期日 > 本日日付)
+                       OR 口座残高 < 不足額
+                   DISPLAY '残高が不足しており、連携口座からも補填できません。'
+                   MOVE 主口座番号退避 TO 口座番号
+                   READ 口座マスタファイル
+               ELSE
+                   MOVE 不足額 TO 出金判定金額
+                   PERFORM 出金予定累計算出
+                   IF 出金予定累計 > 出金限度額
+                       DISPLAY '連携口座(' 連携口座番号
+                           ')の1日あたりの出金限度額を超えるため、補填できません。'
+                       MOVE 主口座番号退避 TO 口座番号
+                       READ 口座マスタファイル
+                   ELSE
+                       PERFORM 連携口座振替実行
+                   END-IF
+               END-IF
            END-IF.
 
+      *>-----------------------------------------------------------
+      *> 連携口座から主口座へ不足額を振り替えた上で、主口座から
+      *> 入力取引金額全額を引き出す。クラッシュ時に2口座にまたがる
+      *> 処理の一部だけが残らないよう、連携口座側(振替出金取引)と
+      *> 主口座側(振替入金取引)の両方のマーカーを、どちらの残高も
+      *> 変更する前に書き込んでおく(マーカーには処理中相手口座番号
+      *> として互いの口座番号を持たせるため、起動時回復処理は
+      *> どちらの口座から走査が始まっても、自分の分だけを独立して
+      *> 復旧できる)。2件のマーカー書き込みの間のごく短い区間で
+      *> 異常終了した場合のみ復旧が不完全になり得るが、これは
+      *> 取引開始マーク/取引完了マークの間で異常終了した場合と同種の
+      *> 残存リスクとして許容する。
+      *>-----------------------------------------------------------
+       連携口座振替実行.
+           SET 振替出金取引 TO TRUE
+           MOVE 不足額 TO 処理中設定金額
+           MOVE 主口座番号退避 TO 処理中設定相手口座番号
+           PERFORM 取引開始マーク
+
+           MOVE 主口座番号退避 TO 口座番号
+           READ 口座マスタファイル
+           SET 振替入金取引 TO TRUE
+           MOVE 不足額 TO 処理中設定金額
+           MOVE 連携口座番号 TO 処理中設定相手口座番号
+           PERFORM 取引開始マーク
+
+           MOVE 連携口座番号 TO 口座番号
+           READ 口座マスタファイル
+           SUBTRACT 不足額 FROM 口座残高
+           PERFORM 取引完了マーク
+           MOVE 不足額 TO 記帳金額
+           MOVE 主口座番号退避 TO 記帳相手口座番号
+           PERFORM 取引履歴追記
+           MOVE 不足額 TO 出金判定金額
+           PERFORM 出金累計更新
+
+           MOVE 主口座番号退避 TO 口座番号
+           READ 口座マスタファイル
+           ADD 不足額 TO 口座残高
+           PERFORM 取引完了マーク
+           MOVE 不足額 TO 記帳金額
+           MOVE 連携口座番号 TO 記帳相手口座番号
+           PERFORM 取引履歴追記
+
+           SET 引出取引 TO TRUE
+           MOVE 入力取引金額 TO 処理中設定金額
+           MOVE 0 TO 処理中設定相手口座番号
+           PERFORM 取引開始マーク
+           SUBTRACT 入力取引金額 FROM 口座残高
+           PERFORM 取引完了マーク
+           MOVE 入力取引金額 TO 記帳金額
+           MOVE 0 TO 記帳相手口座番号
+           PERFORM 取引履歴追記
+           MOVE 入力取引金額 TO 出金判定金額
+           PERFORM 出金累計更新
+
+           DISPLAY '主口座の残高不足分を連携口座から補填し、引き出しが完了しました。'.
+
        残高照会手続き.
-           DISPLAY '現在の残高は: ' 口座残高 '円です。'.
\ No newline at end of file
+           PERFORM 口座番号入力
+           IF 口座有り
+               DISPLAY '現在の残高は: ' 口座残高 '円です。'
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> 口座種別を入力させ、1(普通)または2(定期)であることを
+      *> 確認できるまで再入力させる(取引金額入力チェックと同様の
+      *> パターン)。
+      *>-----------------------------------------------------------
+       口座種別入力.
+           MOVE 'N' TO 口座種別入力OKフラグ
+           PERFORM 口座種別入力チェック UNTIL 口座種別入力OK.
+
+       口座種別入力チェック.
+           DISPLAY '口座種別を入力してください(1:普通 2:定期): '
+           ACCEPT 新規口座種別入力
+           IF 新規口座種別入力 = 1 OR 新規口座種別入力 = 2
+               SET 口座種別入力OK TO TRUE
+           ELSE
+               DISPLAY '1または2を入力してください。'
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> 連携口座番号を入力させる(0は「連携口座なし」)。自分自身の
+      *> 口座番号を連携口座に指定すると、連携口座振替出金が同一
+      *> レコードを主口座・連携口座の両方として扱ってしまい残高が
+      *> 不正な値になるため、開設中の口座番号と同じ値は拒否して
+      *> 再入力させる。
+      *>-----------------------------------------------------------
+       連携口座入力.
+           MOVE 'N' TO 連携口座入力OKフラグ
+           PERFORM 連携口座入力チェック UNTIL 連携口座入力OK.
+
+       連携口座入力チェック.
+           DISPLAY '連携口座番号を入力してください(無い場合は0): '
+           ACCEPT 新規連携口座入力
+           IF 新規連携口座入力 = 入力口座番号
+               DISPLAY '開設する口座自身を連携口座には指定できません。もう一度入力してください。'
+           ELSE
+               SET 連携口座入力OK TO TRUE
+           END-IF.
+
+       新規口座開設手続き.
+           DISPLAY '新規口座番号を入力してください: '
+           ACCEPT 入力口座番号
+           MOVE 入力口座番号 TO 口座番号
+           READ 口座マスタファイル
+               INVALID KEY
+                   SET 口座無し TO TRUE
+               NOT INVALID KEY
+                   SET 口座有り TO TRUE
+                   DISPLAY 'その口座番号は既に使用されています。'
+           END-READ
+
+           IF 口座無し
+               PERFORM 口座種別入力
+               MOVE 新規口座種別入力 TO 口座種別
+
+               DISPLAY '暗証番号(4桁)を入力してください: '
+               ACCEPT 新規暗証番号入力
+               MOVE 新規暗証番号入力 TO 暗証番号
+
+               PERFORM 連携口座入力
+               MOVE 新規連携口座入力 TO 連携口座番号
+
+               DISPLAY '1日あたりの出金限度額を入力してください: '
+               ACCEPT 新規限度額入力
+               MOVE 新規限度額入力 TO 出金限度額
+
+               IF 定期預金口座
+                   DISPLAY '満期日を入力してください(YYYYMMDD): '
+                   ACCEPT 新規満期日入力
+                   MOVE 新規満期日入力 TO 満期日
+               ELSE
+                   MOVE 0 TO 満期日
+               END-IF
+
+               DISPLAY '初回預入額を入力してください: '
+               ACCEPT 新規初回預入額
+               MOVE 新規初回預入額 TO 口座残高
+
+               MOVE 0 TO 認証失敗回数
+               SET 口座ロック無し TO TRUE
+               SET 取引処理無し TO TRUE
+               MOVE SPACES TO 処理中取引種別
+               MOVE 0 TO 処理中取引金額
+               MOVE 0 TO 処理中相手口座番号
+               MOVE 0 TO 出金累計日
+               MOVE 0 TO 出金累計額
+
+               WRITE 口座マスタレコード
+                   INVALID KEY
+                       DISPLAY '口座の登録に失敗しました。口座番号: '
+                           入力口座番号
+                   NOT INVALID KEY
+                       DISPLAY '口座を開設しました。口座番号: '
+                           入力口座番号
+               END-WRITE
+           END-IF.

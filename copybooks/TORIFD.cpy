@@ -0,0 +1,5 @@
+      *>===============================================================
+      *> 取引履歴ファイル - FD句
+      *>===============================================================
+       FD  取引履歴ファイル
+           LABEL RECORDS ARE STANDARD.

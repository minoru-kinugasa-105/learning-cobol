@@ -0,0 +1,5 @@
+      *>===============================================================
+      *> 口座マスタファイル - FD句
+      *>===============================================================
+       FD  口座マスタファイル
+           LABEL RECORDS ARE STANDARD.

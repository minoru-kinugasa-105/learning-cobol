@@ -0,0 +1,5 @@
+      *>===============================================================
+      *> ファイル状態キー
+      *>===============================================================
+       01  口座マスタ状態              PIC X(02).
+       01  取引履歴状態               PIC X(02).

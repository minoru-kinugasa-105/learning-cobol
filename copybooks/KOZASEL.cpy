@@ -0,0 +1,9 @@
+      *>===============================================================
+      *> 口座マスタファイル - FILE-CONTROL句
+      *>   索引編成、口座番号をキーとしてランダム/順次アクセス可能。
+      *>===============================================================
+           SELECT 口座マスタファイル ASSIGN TO "KOZAMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS 口座番号
+               FILE STATUS IS 口座マスタ状態.

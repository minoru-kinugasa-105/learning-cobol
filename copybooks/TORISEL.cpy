@@ -0,0 +1,7 @@
+      *>===============================================================
+      *> 取引履歴ファイル - FILE-CONTROL句
+      *>   預金/引き出し/利息/振替の都度追記する順編成の監査証跡。
+      *>===============================================================
+           SELECT 取引履歴ファイル ASSIGN TO "TORIREKI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 取引履歴状態.

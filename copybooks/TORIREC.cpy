@@ -0,0 +1,17 @@
+      *>===============================================================
+      *> 取引履歴レコード
+      *>===============================================================
+       01  取引履歴レコード.
+           05  取引口座番号              PIC 9(07).
+           05  取引日                  PIC 9(08).
+           05  取引時刻                 PIC 9(08).
+           05  取引区分                 PIC X(02).
+               88  預金取引                  VALUE '01'.
+               88  引出取引                  VALUE '02'.
+               88  利息取引                  VALUE '03'.
+               88  振替出金取引                VALUE '04'.
+               88  振替入金取引                VALUE '05'.
+           05  取引金額                 PIC 9(09).
+           05  取引後残高                PIC 9(09).
+           05  相手口座番号               PIC 9(07).
+           05  FILLER                 PIC X(03).

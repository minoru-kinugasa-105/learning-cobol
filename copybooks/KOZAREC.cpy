@@ -0,0 +1,26 @@
+      *>===============================================================
+      *> 口座マスタレコード
+      *>   口座番号をキーとする1口座1レコードの索引編成ファイル。
+      *>===============================================================
+       01  口座マスタレコード.
+           05  口座番号                PIC 9(07).
+           05  口座種別                PIC X(01).
+               88  普通預金口座             VALUE '1'.
+               88  定期預金口座             VALUE '2'.
+           05  口座残高                PIC 9(09).
+           05  暗証番号                PIC 9(04).
+           05  認証失敗回数              PIC 9(02) COMP-3.
+           05  口座ロック区分             PIC X(01).
+               88  口座ロック中              VALUE 'L'.
+               88  口座ロック無し             VALUE 'N'.
+           05  連携口座番号              PIC 9(07).
+           05  出金限度額               PIC 9(09).
+           05  満期日                 PIC 9(08).
+           05  処理中区分               PIC X(01).
+               88  取引処理中               VALUE 'P'.
+               88  取引処理無し              VALUE 'N'.
+           05  処理中取引種別             PIC X(02).
+           05  処理中取引金額             PIC 9(09).
+           05  処理中相手口座番号           PIC 9(07).
+           05  出金累計日               PIC 9(08).
+           05  出金累計額               PIC 9(09).

@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 利息計算バッチ.
+       AUTHOR. 勘定系システム開発チーム.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *>-----------------------------------------------------------
+      *> 変更履歴
+      *>   2026-08-09  SK  口座マスタ全件に対する月次利息計算を新規作成
+      *>   2026-08-09  SK  未確定取引(チェックポイント未解消)口座の
+      *>                   利息計算スキップを追加
+      *>   2026-08-09  SK  利息の付利自体にもチェックポイント
+      *>                   (処理中区分)を適用し、バッチ異常終了時の
+      *>                   再実行による利息の二重付利を防止
+      *>-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "KOZASEL.cpy".
+           COPY "TORISEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "KOZAFD.cpy".
+           COPY "KOZAREC.cpy".
+
+           COPY "TORIFD.cpy".
+           COPY "TORIREC.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "FILESTAT.cpy".
+
+       01 普通預金利率          PIC 9V9999 VALUE 0.0010.
+       01 定期預金利率          PIC 9V9999 VALUE 0.0030.
+       01 利息額             PIC 9(9).
+
+       01 処理終了フラグ        PIC X(1) VALUE 'N'.
+           88 処理終了             VALUE 'Y'.
+
+       01 処理件数           PIC 9(7) COMP-3 VALUE 0.
+       01 スキップ件数         PIC 9(7) COMP-3 VALUE 0.
+       01 処理中設定金額        PIC 9(9).
+
+       PROCEDURE DIVISION.
+
+       メイン処理.
+           PERFORM ファイルオープン処理
+
+           MOVE LOW-VALUES TO 口座番号
+           START 口座マスタファイル KEY IS NOT LESS THAN 口座番号
+               INVALID KEY
+                   SET 処理終了 TO TRUE
+           END-START
+
+           IF NOT 処理終了
+               PERFORM 口座読込
+           END-IF
+
+           PERFORM 口座ごと利息計算処理 UNTIL 処理終了
+
+           PERFORM ファイルクローズ処理
+
+           DISPLAY '利息計算バッチが完了しました。処理件数: '
+               処理件数 '件  スキップ件数: ' スキップ件数 '件'.
+           STOP RUN.
+
+       ファイルオープン処理.
+           OPEN I-O 口座マスタファイル
+           OPEN EXTEND 取引履歴ファイル
+           IF 取引履歴状態 = '35'
+               OPEN OUTPUT 取引履歴ファイル
+               CLOSE 取引履歴ファイル
+               OPEN EXTEND 取引履歴ファイル
+           END-IF.
+
+       ファイルクローズ処理.
+           CLOSE 口座マスタファイル
+           CLOSE 取引履歴ファイル.
+
+       口座読込.
+           READ 口座マスタファイル NEXT RECORD
+               AT END
+                   SET 処理終了 TO TRUE
+           END-READ.
+
+      *>-----------------------------------------------------------
+      *> 前回異常終了の再開マーカー(処理中区分)が残っている口座は
+      *> 残高が確定していないため、利息計算を行わずスキップする。
+      *> (対話プログラム側の起動時回復処理による復旧を待つ)
+      *>-----------------------------------------------------------
+       口座ごと利息計算処理.
+           IF 取引処理中
+               DISPLAY '未確定の取引が残っているため利息計算をスキップします。口座番号: '
+                   口座番号
+               ADD 1 TO スキップ件数
+           ELSE
+               PERFORM 利息額計算
+               IF 利息額 > 0
+                   SET 利息取引 TO TRUE
+                   MOVE 利息額 TO 処理中設定金額
+                   PERFORM 取引開始マーク
+                   ADD 利息額 TO 口座残高
+                   PERFORM 取引完了マーク
+                   PERFORM 利息取引記帳
+                   ADD 1 TO 処理件数
+               END-IF
+           END-IF
+           PERFORM 口座読込.
+
+       利息額計算.
+           IF 定期預金口座
+               COMPUTE 利息額 ROUNDED = 口座残高 * 定期預金利率
+           ELSE
+               COMPUTE 利息額 ROUNDED = 口座残高 * 普通預金利率
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> 口座残高を変更する直前に再開用マーカーを書き込み、変更後
+      *> に解除する(index.cob 銀行システムの取引開始マーク/
+      *> 取引完了マークと同じ二段階コミット方式)。バッチが両者の
+      *> 間で異常終了しても、次回実行時は未解消のマーカーにより
+      *> 当該口座がスキップされるため、利息が二重に付利されない。
+      *>-----------------------------------------------------------
+       取引開始マーク.
+           MOVE 処理中設定金額 TO 処理中取引金額
+           MOVE 0 TO 処理中相手口座番号
+           MOVE 取引区分 OF 取引履歴レコード TO 処理中取引種別
+           SET 取引処理中 TO TRUE
+           REWRITE 口座マスタレコード.
+
+       取引完了マーク.
+           SET 取引処理無し TO TRUE
+           MOVE 0 TO 処理中取引金額
+           MOVE 0 TO 処理中相手口座番号
+           MOVE SPACES TO 処理中取引種別
+           REWRITE 口座マスタレコード.
+
+       利息取引記帳.
+           MOVE 口座番号 TO 取引口座番号
+           ACCEPT 取引日 FROM DATE YYYYMMDD
+           ACCEPT 取引時刻 FROM TIME
+           MOVE 利息額 TO 取引金額 OF 取引履歴レコード
+           MOVE 口座残高 TO 取引後残高
+           MOVE 0 TO 相手口座番号
+           WRITE 取引履歴レコード.

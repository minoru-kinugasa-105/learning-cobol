@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 取引明細表作成.
+       AUTHOR. 勘定系システム開発チーム.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *>-----------------------------------------------------------
+      *> 変更履歴
+      *>   2026-08-09  SK  口座別の日次取引明細表印刷を新規作成
+      *>   2026-08-09  SK  対象日に取引が無い場合の開始/終了残高を
+      *>                   対象日以前の最終記帳残高から算出するよう修正
+      *>-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "KOZASEL.cpy".
+           COPY "TORISEL.cpy".
+
+           SELECT 明細表ファイル ASSIGN TO "MEISAI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 明細表状態.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "KOZAFD.cpy".
+           COPY "KOZAREC.cpy".
+
+           COPY "TORIFD.cpy".
+           COPY "TORIREC.cpy".
+
+       FD  明細表ファイル
+           LABEL RECORDS ARE STANDARD.
+       01  明細表行              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "FILESTAT.cpy".
+
+       01 明細表状態           PIC X(02).
+
+       01 対象口座番号          PIC 9(7).
+       01 対象日             PIC 9(8).
+
+       01 口座有無フラグ         PIC X(1) VALUE 'N'.
+           88 口座有り              VALUE 'Y'.
+           88 口座無し              VALUE 'N'.
+
+       01 履歴終了フラグ         PIC X(1) VALUE 'N'.
+           88 履歴終了              VALUE 'Y'.
+
+       01 開始残高            PIC 9(9).
+       01 終了残高            PIC 9(9).
+       01 明細件数            PIC 9(5) COMP-3 VALUE 0.
+       01 取引種別名称          PIC X(10).
+
+       01 直近残高            PIC 9(9).
+       01 直近残高有無フラグ       PIC X(1) VALUE 'N'.
+           88 直近残高あり            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       メイン処理.
+           DISPLAY '明細表を作成する口座番号を入力してください: '
+           ACCEPT 対象口座番号
+           DISPLAY '対象日を入力してください(YYYYMMDD): '
+           ACCEPT 対象日
+
+           PERFORM ファイルオープン処理
+
+           MOVE 対象口座番号 TO 口座番号
+           READ 口座マスタファイル
+               INVALID KEY
+                   SET 口座無し TO TRUE
+               NOT INVALID KEY
+                   SET 口座有り TO TRUE
+           END-READ
+
+           IF 口座無し
+               DISPLAY '指定された口座番号は存在しません。'
+           ELSE
+               PERFORM 取引履歴集計処理
+               IF 明細件数 = 0
+                   PERFORM 当日残高未記帳時処理
+               END-IF
+               PERFORM 明細表印刷処理
+               DISPLAY '明細表を作成しました。件数: ' 明細件数 '件'
+           END-IF
+
+           PERFORM ファイルクローズ処理.
+           STOP RUN.
+
+       ファイルオープン処理.
+           OPEN INPUT 口座マスタファイル
+           OPEN INPUT 取引履歴ファイル
+           OPEN OUTPUT 明細表ファイル.
+
+       ファイルクローズ処理.
+           CLOSE 口座マスタファイル
+           CLOSE 取引履歴ファイル
+           CLOSE 明細表ファイル.
+
+      *>-----------------------------------------------------------
+      *> 取引履歴ファイルを順次読み、対象口座・対象日に一致する
+      *> 明細行を明細表ファイルへ書き出しながら開始/終了残高を求める。
+      *>-----------------------------------------------------------
+       取引履歴集計処理.
+           PERFORM 履歴読込
+           PERFORM 履歴明細処理 UNTIL 履歴終了.
+
+       履歴読込.
+           READ 取引履歴ファイル
+               AT END
+                   SET 履歴終了 TO TRUE
+           END-READ.
+
+       履歴明細処理.
+           IF 取引口座番号 = 対象口座番号
+               IF 取引日 OF 取引履歴レコード = 対象日
+                   PERFORM 開始残高算出
+                   MOVE 取引後残高 TO 終了残高
+                   ADD 1 TO 明細件数
+               END-IF
+               IF 取引日 OF 取引履歴レコード NOT > 対象日
+                   MOVE 取引後残高 TO 直近残高
+                   SET 直近残高あり TO TRUE
+               END-IF
+           END-IF
+           PERFORM 履歴読込.
+
+      *>-----------------------------------------------------------
+      *> 対象日に取引履歴が1件も無い場合、対象日以前で最後に記帳
+      *> された取引後残高を開始/終了残高とする(無ければ取引開始前
+      *> とみなし0円とする)。口座マスタの現在残高(未来の残高)を
+      *> 過去日の残高として表示しないようにするための処理。
+      *>-----------------------------------------------------------
+       当日残高未記帳時処理.
+           IF 直近残高あり
+               MOVE 直近残高 TO 開始残高
+               MOVE 直近残高 TO 終了残高
+           ELSE
+               MOVE 0 TO 開始残高
+               MOVE 0 TO 終了残高
+           END-IF.
+
+       開始残高算出.
+           IF 明細件数 = 0
+               IF 預金取引 OR 利息取引 OR 振替入金取引
+                   SUBTRACT 取引金額 OF 取引履歴レコード
+                       FROM 取引後残高 GIVING 開始残高
+               ELSE
+                   ADD 取引金額 OF 取引履歴レコード
+                       TO 取引後残高 GIVING 開始残高
+               END-IF
+           END-IF.
+
+       明細行書出.
+           EVALUATE TRUE
+               WHEN 預金取引
+                   MOVE '預金    ' TO 取引種別名称
+               WHEN 引出取引
+                   MOVE '引き出し  ' TO 取引種別名称
+               WHEN 利息取引
+                   MOVE '利息    ' TO 取引種別名称
+               WHEN 振替出金取引
+                   MOVE '振替出金  ' TO 取引種別名称
+               WHEN 振替入金取引
+                   MOVE '振替入金  ' TO 取引種別名称
+               WHEN OTHER
+                   MOVE '取引    ' TO 取引種別名称
+           END-EVALUATE
+
+           MOVE SPACES TO 明細表行
+           IF 振替出金取引 OR 振替入金取引
+               STRING
+                   取引時刻 OF 取引履歴レコード DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   取引種別名称 DELIMITED BY SIZE
+                   '  金額:' DELIMITED BY SIZE
+                   取引金額 OF 取引履歴レコード DELIMITED BY SIZE
+                   '円  残高:' DELIMITED BY SIZE
+                   取引後残高 DELIMITED BY SIZE
+                   '円  相手口座:' DELIMITED BY SIZE
+                   相手口座番号 DELIMITED BY SIZE
+                   INTO 明細表行
+               END-STRING
+           ELSE
+               STRING
+                   取引時刻 OF 取引履歴レコード DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   取引種別名称 DELIMITED BY SIZE
+                   '  金額:' DELIMITED BY SIZE
+                   取引金額 OF 取引履歴レコード DELIMITED BY SIZE
+                   '円  残高:' DELIMITED BY SIZE
+                   取引後残高 DELIMITED BY SIZE
+                   '円' DELIMITED BY SIZE
+                   INTO 明細表行
+               END-STRING
+           END-IF
+           WRITE 明細表行.
+
+      *>-----------------------------------------------------------
+      *> ヘッダー・開始残高・終了残高の各行を出力する。
+      *>-----------------------------------------------------------
+       明細表印刷処理.
+           MOVE SPACES TO 明細表行
+           STRING '========== 取引明細表 ==========' DELIMITED BY SIZE
+               INTO 明細表行
+           END-STRING
+           WRITE 明細表行 BEFORE ADVANCING PAGE
+
+           MOVE SPACES TO 明細表行
+           STRING '口座番号: ' DELIMITED BY SIZE
+               対象口座番号 DELIMITED BY SIZE
+               '  対象日: ' DELIMITED BY SIZE
+               対象日 DELIMITED BY SIZE
+               INTO 明細表行
+           END-STRING
+           WRITE 明細表行
+
+           MOVE SPACES TO 明細表行
+           STRING '開始残高: ' DELIMITED BY SIZE
+               開始残高 DELIMITED BY SIZE
+               '円' DELIMITED BY SIZE
+               INTO 明細表行
+           END-STRING
+           WRITE 明細表行
+
+           PERFORM 取引履歴再印刷処理
+
+           MOVE SPACES TO 明細表行
+           STRING '終了残高: ' DELIMITED BY SIZE
+               終了残高 DELIMITED BY SIZE
+               '円' DELIMITED BY SIZE
+               INTO 明細表行
+           END-STRING
+           WRITE 明細表行.
+
+      *>-----------------------------------------------------------
+      *> 取引履歴ファイルを再度先頭から読み直し、対象口座・対象日
+      *> に一致する明細行のみを明細表ファイルへ出力する。
+      *>-----------------------------------------------------------
+       取引履歴再印刷処理.
+           CLOSE 取引履歴ファイル
+           OPEN INPUT 取引履歴ファイル
+           MOVE 'N' TO 履歴終了フラグ
+           PERFORM 履歴読込
+           PERFORM 取引履歴再印刷明細 UNTIL 履歴終了.
+
+       取引履歴再印刷明細.
+           IF 取引口座番号 = 対象口座番号 AND 取引日 OF 取引履歴レコード = 対象日
+               PERFORM 明細行書出
+           END-IF
+           PERFORM 履歴読込.
